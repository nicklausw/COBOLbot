@@ -0,0 +1,386 @@
+000010 identification division.
+000020 program-id.  calcbat.
+000030 author.      data processing.
+000040 installation. ops-applications.
+000050 date-written. 08/08/2026.
+000060 date-compiled.
+000070*================================================================
+000080*  MODIFICATION HISTORY
+000090*  ----------------------------------------------------------
+000100*  08/08/26  DP   ORIGINAL PROGRAM.  BATCH DRIVER READS A FILE
+000110*                 OF ';'-TERMINATED MATH EXPRESSIONS, CALLS
+000120*                 COBOLSTUFF FOR EACH ONE, AND PRINTS A REPORT
+000130*                 OF RESULTS WITH A SUCCESS/FAILURE RUN TOTAL.
+000140*  08/08/26  DP   ADDED CALC-REQUEST-ID TO THE REPORT LINE SO A
+000141*                 FAILED EXPRESSION ON THE REPORT CAN BE TRACED
+000142*                 BACK TO ITS RECORD IN THE INDEXED INPUT FILE,
+000143*                 AND ABORT THE RUN CLEANLY IF CALCIN OR CALCRPT
+000144*                 DOESN'T OPEN INSTEAD OF FALLING THROUGH INTO
+000145*                 READS/WRITES AGAINST AN UNOPENED FILE.
+000146*  08/08/26  DP   A RESTART NOW OPENS CALCRPT EXTEND (NOT
+000147*                 OUTPUT) AND SKIPS RE-PRINTING THE HEADINGS, SO
+000148*                 THE REPORT LINES FROM BEFORE THE CHECKPOINT
+000149*                 SURVIVE.  READ/OK/ERROR COUNTS ARE NOW CARRIED
+000150*                 IN THE CHECKPOINT RECORD AND RESTORED ON
+000151*                 RESTART, SO THE FINAL TOTALS COVER THE WHOLE
+000152*                 FILE, NOT JUST THE TAIL A RESTARTED RUN SAW.
+000153*                 CKPT-LAST-RECORD = 0 IS NOW TREATED AS "NO
+000154*                 RESTART" (IT'S THE SENTINEL A COMPLETED RUN
+000155*                 LEAVES BEHIND), NOT JUST "FILE FAILED TO
+000156*                 OPEN."  WIDENED CALC-RPT-EXPR TO MATCH
+000157*                 CALC-INPUT-EXPR AND LINED UP THE HEADING
+000158*                 FILLER WIDTHS WITH THE DETAIL FIELD WIDTHS.
+000160*================================================================
+000170 environment division.
+000180 configuration section.
+000190 input-output section.
+000200 file-control.
+000210*    logical file names -- mapped to real data sets/paths at
+000220*    run time through the usual assign-external mechanism.
+000230*    CALCIN is keyed by request id so an individual expression
+000240*    can be looked up, corrected, or reprocessed on its own
+000250*    without disturbing the rest of the batch; the run itself
+000260*    still reads it in ascending key order, one record at a time.
+000270     select calc-input-file assign to "CALCIN"
+000280         organization is indexed
+000290         access mode is sequential
+000300         record key is calc-request-id
+000310         file status is calc-input-status.
+000320     select calc-report-file assign to "CALCRPT"
+000330         organization is line sequential
+000340         file status is calc-report-status.
+000350*    checkpoint data set -- one record holding the request id
+000360*    key, and the running read/ok/error counts, as of the last
+000370*    input record fully processed (and audited) in a prior run
+000380*    of this job.  CKPT-LAST-RECORD > 0 is what tells
+000390*    1000-initialize this is a restart, not a fresh run from
+000400*    the first key -- a completed run leaves the sentinel value
+000410*    0 behind instead.
+000420     select calc-checkpoint-file assign to "CALCCKPT"
+000430         organization is line sequential
+000440         file status is calc-checkpoint-status.
+000450
+000460 data division.
+000470 file section.
+000480 fd  calc-input-file.
+000490 01  calc-input-record.
+000500     05  calc-request-id         pic 9(09).
+000510     05  calc-input-expr         pic x(80).
+000520
+000530 fd  calc-report-file.
+000540 01  calc-report-line            pic x(140).
+000550
+000560 fd  calc-checkpoint-file.
+000570 01  calc-checkpoint-record.
+000580     05  ckpt-run-date           pic 9(08).
+000590     05  ckpt-run-time           pic 9(08).
+000600*    holds a CALC-REQUEST-ID key value, not a record count --
+000610*    the field name is left over from when CALCIN was a plain
+000620*    sequential file and this held a record number instead.
+000630     05  ckpt-last-record        pic 9(09).
+000640*    running totals as of CKPT-LAST-RECORD, so a restart can
+000650*    resume them instead of starting the day's totals over.
+000660     05  ckpt-read-count         pic 9(07).
+000670     05  ckpt-ok-count           pic 9(07).
+000680     05  ckpt-err-count          pic 9(07).
+000690
+000700 working-storage section.
+000710     copy calcif.
+000720
+000730 01  calc-input-status           pic x(02) value "00".
+000740 01  calc-report-status          pic x(02) value "00".
+000750 01  calc-checkpoint-status      pic x(02) value "00".
+000760
+000770 01  calc-switches.
+000780     05  calc-eof-sw             pic x(01) value "N".
+000790         88  calc-eof            value "Y".
+000800     05  calc-restart-sw         pic x(01) value "N".
+000810         88  calc-is-restart     value "Y".
+000820
+000830 01  calc-counters.
+000840     05  calc-read-count         pic 9(07) value 0.
+000850     05  calc-ok-count           pic 9(07) value 0.
+000860     05  calc-error-count        pic 9(07) value 0.
+000870     05  calc-ckpt-quotient      pic 9(07) value 0.
+000880     05  calc-ckpt-remainder     pic 9(07) value 0.
+000890
+000900*    how often (in input records) a checkpoint is taken.
+000910 01  calc-checkpoint-interval    pic 9(04) value 0010.
+000920
+000930 01  calc-report-heading-1.
+000940     05  filler                  pic x(21) value
+000950         "CALCBAT -- EXPRESSION".
+000960     05  filler                  pic x(20) value
+000970         " BATCH RUN REPORT".
+000980
+000990*    filler widths here match calc-report-detail's field widths
+001000*    below, column for column, so the headings line up over the
+001010*    data instead of drifting off to one side of it.
+001020 01  calc-report-heading-2.
+001030     05  filler                  pic x(09) value
+001040         "REQ ID".
+001050     05  filler                  pic x(02) value spaces.
+001060     05  filler                  pic x(80) value
+001070         "EXPRESSION".
+001080     05  filler                  pic x(02) value spaces.
+001090     05  filler                  pic x(40) value
+001100         "RESULT".
+001110
+001120 01  calc-report-detail.
+001130     05  calc-rpt-reqid          pic zzzzzzzz9.
+001140     05  filler                  pic x(02) value spaces.
+001150*    matches calc-input-expr's width so a long expression isn't
+001160*    truncated on the report even though the full text is what
+001170*    actually went to cobolstuff.
+001180     05  calc-rpt-expr           pic x(80).
+001190     05  filler                  pic x(02) value spaces.
+001200     05  calc-rpt-result         pic x(40).
+001210
+001220 01  calc-report-total.
+001230     05  filler                  pic x(20) value
+001240         "RECORDS READ. . . .".
+001250     05  calc-rpt-read           pic zzz,zz9.
+001260     05  filler                  pic x(06) value spaces.
+001270     05  filler                  pic x(20) value
+001280         "SUCCEEDED. . . . . .".
+001290     05  calc-rpt-ok             pic zzz,zz9.
+001300     05  filler                  pic x(06) value spaces.
+001310     05  filler                  pic x(20) value
+001320         "FAILED . . . . . . .".
+001330     05  calc-rpt-err            pic zzz,zz9.
+001340
+001350 procedure division.
+001360
+001370*================================================================
+001380*  0000-MAINLINE.  IF THE INPUT OR REPORT FILE DIDN'T OPEN,
+001390*  1000-INITIALIZE ALREADY DISPLAYED WHY AND LEFT CALC-EOF-SW
+001400*  SET TO "Y" -- SKIP THE READ/CALC LOOP AND TOTALS ENTIRELY
+001410*  RATHER THAN OPERATE ON A FILE THAT NEVER OPENED.
+001420*================================================================
+001430 0000-mainline.
+001440     perform 1000-initialize      thru 1000-initialize-exit
+001450     if not calc-eof
+001460         if calc-is-restart
+001470             perform 1100-skip-to-checkpoint
+001480                 thru 1100-skip-to-checkpoint-exit
+001490         end-if
+001500         perform 2000-process-file    thru 2000-process-file-exit
+001510         perform 3000-finalize        thru 3000-finalize-exit
+001520     end-if
+001530     goback.
+001540
+001550*================================================================
+001560*  1000-INITIALIZE.  OPEN CALCIN, THEN CHECK CALCCKPT TO FIND
+001570*  OUT WHETHER THIS IS A RESTART -- THAT DECIDES BOTH HOW
+001580*  CALCRPT GETS OPENED (EXTEND ON A RESTART, SO THE REPORT
+001590*  LINES FROM BEFORE THE CHECKPOINT SURVIVE, OTHERWISE OUTPUT)
+001600*  AND WHETHER THE RUNNING TOTALS RESUME FROM THE CHECKPOINT OR
+001610*  START AT ZERO.  IF EITHER CALCIN OR CALCRPT FAILS TO OPEN,
+001620*  DISPLAY WHY, CLOSE WHICHEVER ONE DID OPEN, AND LEAVE
+001630*  CALC-EOF-SW SET TO "Y" SO 0000-MAINLINE ABORTS THE RUN
+001640*  WITHOUT TOUCHING EITHER FILE AGAIN.
+001650*================================================================
+001660 1000-initialize.
+001670     open input  calc-input-file
+001680     if calc-input-status <> "00"
+001690         display "CALCBAT: UNABLE TO OPEN CALCIN, STATUS="
+001700             calc-input-status
+001710         move "Y" to calc-eof-sw
+001720     end-if
+001730
+001740*    a checkpoint data set left behind by an earlier, unfinished
+001750*    run means this is a restart -- pick up the request id key
+001760*    and running totals it left off at.  a completed run leaves
+001770*    CKPT-LAST-RECORD at its sentinel value of 0, so the file
+001780*    merely opening isn't enough to call this a restart.
+001790     open input calc-checkpoint-file
+001800     if calc-checkpoint-status = "00"
+001810         read calc-checkpoint-file
+001820         if ckpt-last-record > 0
+001830             move "Y" to calc-restart-sw
+001840             move ckpt-read-count to calc-read-count
+001850             move ckpt-ok-count   to calc-ok-count
+001860             move ckpt-err-count  to calc-error-count
+001870             display "CALCBAT: RESTARTING AFTER REQUEST ID "
+001880                 ckpt-last-record
+001890         end-if
+001900         close calc-checkpoint-file
+001910     end-if
+001920
+001930     if calc-is-restart
+001940         open extend calc-report-file
+001950     else
+001960         open output calc-report-file
+001970     end-if
+001980     if calc-report-status <> "00"
+001990         display "CALCBAT: UNABLE TO OPEN CALCRPT, STATUS="
+002000             calc-report-status
+002010         move "Y" to calc-eof-sw
+002020     end-if
+002030
+002040     if calc-eof
+002050         display "CALCBAT: ABORTING -- CALCIN OR CALCRPT DID "
+002060             "NOT OPEN"
+002070         if calc-input-status = "00"
+002080             close calc-input-file
+002090         end-if
+002100         if calc-report-status = "00"
+002110             close calc-report-file
+002120         end-if
+002130     else
+002140         if not calc-is-restart
+002150             write calc-report-line from calc-report-heading-1
+002160             write calc-report-line from calc-report-heading-2
+002170         end-if
+002180     end-if
+002190 1000-initialize-exit.
+002200     exit.
+002210
+002220*================================================================
+002230*  1100-SKIP-TO-CHECKPOINT.  POSITION CALCIN RIGHT AFTER THE LAST
+002240*  REQUEST ID A PRIOR RUN ALREADY PROCESSED, SO THIS RUN PICKS UP
+002250*  RIGHT WHERE THAT ONE LEFT OFF INSTEAD OF STARTING OVER AT THE
+002260*  FIRST KEY.
+002270*================================================================
+002280 1100-skip-to-checkpoint.
+002290     move ckpt-last-record to calc-request-id
+002300     start calc-input-file key is greater than calc-request-id
+002310         invalid key
+002320             move "Y" to calc-eof-sw
+002330     end-start
+002340 1100-skip-to-checkpoint-exit.
+002350     exit.
+002360
+002370*================================================================
+002380*  2000-PROCESS-FILE.  READ/CALC LOOP -- ONE EXPRESSION AT A
+002390*  TIME, ONE REPORT LINE PER EXPRESSION.  A CHECKPOINT IS TAKEN
+002400*  EVERY CALC-CHECKPOINT-INTERVAL RECORDS SO A RESTART NEVER HAS
+002410*  TO GO BACK FURTHER THAN THAT.
+002420*================================================================
+002430 2000-process-file.
+002440     perform 2100-read-input  thru 2100-read-input-exit
+002450     perform until calc-eof
+002460         perform 2200-calc-one thru 2200-calc-one-exit
+002470         perform 2300-take-checkpoint
+002480             thru 2300-take-checkpoint-exit
+002490         perform 2100-read-input thru 2100-read-input-exit
+002500     end-perform
+002510 2000-process-file-exit.
+002520     exit.
+002530
+002540*================================================================
+002550*  2100-READ-INPUT.
+002560*================================================================
+002570 2100-read-input.
+002580     read calc-input-file
+002590         at end
+002600             move "Y" to calc-eof-sw
+002610         not at end
+002620             add 1 to calc-read-count
+002630     end-read
+002640 2100-read-input-exit.
+002650     exit.
+002660
+002670*================================================================
+002680*  2200-CALC-ONE.  CALL COBOLSTUFF FOR THE CURRENT RECORD AND
+002690*  PRINT ITS RESULT, WITH THE REQUEST ID ALONGSIDE IT SO A
+002700*  FAILED LINE ON THE REPORT CAN BE TRACED BACK TO ITS RECORD IN
+002710*  THE INDEXED INPUT FILE.  CALC-RETURN-CODE TELLS US SUCCESS
+002720*  FROM FAILURE CLEANLY.
+002730*================================================================
+002740 2200-calc-one.
+002750     move spaces to calc-communication
+002760     move calc-input-expr to calc-communication
+002770
+002780     call "cobolstuff" using calc-communication
+002790         calc-return-code
+002800
+002810     move spaces to calc-report-detail
+002820     move calc-request-id to calc-rpt-reqid
+002830     move calc-input-expr to calc-rpt-expr
+002840     move calc-communication(1:40) to calc-rpt-result
+002850
+002860     if calc-rc-ok
+002870         add 1 to calc-ok-count
+002880     else
+002890         add 1 to calc-error-count
+002900     end-if
+002910
+002920     write calc-report-line from calc-report-detail
+002930 2200-calc-one-exit.
+002940     exit.
+002950
+002960*================================================================
+002970*  2300-TAKE-CHECKPOINT.  EVERY CALC-CHECKPOINT-INTERVAL RECORDS,
+002980*  REWRITE THE ONE-RECORD CALCCKPT DATA SET WITH THE REQUEST ID
+002990*  KEY AND RUNNING TOTALS AS OF THE INPUT RECORD JUST PROCESSED.
+003000*  SHOULD THIS JOB ABEND, THE NEXT RUN RESTARTS RIGHT AFTER THAT
+003010*  KEY, WITH THOSE TOTALS, INSTEAD OF FROM THE FIRST RECORD AND
+003020*  ZERO.
+003030*================================================================
+003040 2300-take-checkpoint.
+003050     divide calc-read-count by calc-checkpoint-interval
+003060         giving calc-ckpt-quotient
+003070         remainder calc-ckpt-remainder
+003080     if calc-ckpt-remainder = 0
+003090         move calc-request-id  to ckpt-last-record
+003100         move calc-read-count  to ckpt-read-count
+003110         move calc-ok-count    to ckpt-ok-count
+003120         move calc-error-count to ckpt-err-count
+003130         accept ckpt-run-date from date yyyymmdd
+003140         accept ckpt-run-time from time
+003150         open output calc-checkpoint-file
+003160         if calc-checkpoint-status <> "00"
+003170             display "CALCBAT: UNABLE TO OPEN CALCCKPT, STATUS="
+003180                 calc-checkpoint-status
+003190         end-if
+003200         write calc-checkpoint-record
+003210         if calc-checkpoint-status <> "00"
+003220             display "CALCBAT: UNABLE TO WRITE CALCCKPT, STATUS="
+003230                 calc-checkpoint-status
+003240         end-if
+003250         close calc-checkpoint-file
+003260     end-if
+003270 2300-take-checkpoint-exit.
+003280     exit.
+003290
+003300*================================================================
+003310*  3000-FINALIZE.  PRINT RUN TOTALS, CLOSE FILES, AND CLEAR THE
+003320*  CHECKPOINT -- REACHING THIS PARAGRAPH MEANS THE INPUT FILE
+003330*  RAN TO COMPLETION, SO THE NEXT RUN STARTS FRESH AT RECORD ONE
+003340*  WITH ZEROED TOTALS.  CALC-READ-COUNT/OK-COUNT/ERROR-COUNT ARE
+003350*  CUMULATIVE ACROSS ANY RESTARTS THIS RUN PICKED UP FROM, SO
+003360*  THESE TOTALS COVER THE WHOLE LOGICAL BATCH, NOT JUST WHATEVER
+003370*  TAIL THIS PARTICULAR RUN PROCESSED.
+003380*================================================================
+003390 3000-finalize.
+003400     move spaces to calc-report-line
+003410     write calc-report-line
+003420
+003430     move calc-read-count  to calc-rpt-read
+003440     move calc-ok-count    to calc-rpt-ok
+003450     move calc-error-count to calc-rpt-err
+003460     write calc-report-line from calc-report-total
+003470
+003480     close calc-input-file
+003490     close calc-report-file
+003500
+003510     move 0 to ckpt-last-record
+003520     move 0 to ckpt-read-count
+003530     move 0 to ckpt-ok-count
+003540     move 0 to ckpt-err-count
+003550     accept ckpt-run-date from date yyyymmdd
+003560     accept ckpt-run-time from time
+003570     open output calc-checkpoint-file
+003580     if calc-checkpoint-status <> "00"
+003590         display "CALCBAT: UNABLE TO OPEN CALCCKPT, STATUS="
+003600             calc-checkpoint-status
+003610     end-if
+003620     write calc-checkpoint-record
+003630     if calc-checkpoint-status <> "00"
+003640         display "CALCBAT: UNABLE TO WRITE CALCCKPT, STATUS="
+003650             calc-checkpoint-status
+003660     end-if
+003670     close calc-checkpoint-file
+003680 3000-finalize-exit.
+003690     exit.
