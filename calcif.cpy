@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    calcif.cpy
+      *
+      *    caller-side mirror of the linkage interface to the
+      *    cobolstuff calculation subprogram.  any program that calls
+      *    cobolstuff should copy this into working-storage and pass
+      *    calc-communication on the call rather than declaring its
+      *    own x(2000) field, so every caller agrees on the layout.
+      ******************************************************************
+       01  calc-communication pic x(2000).
+      *    mirrors cobolstuff's c_return_code -- 00 is success,
+      *    anything else means calc-communication holds error text
+      *    rather than a computed answer.
+       01  calc-return-code   pic 9(02).
+           88  calc-rc-ok         value 00.
+           88  calc-rc-error      value 01 thru 99.
