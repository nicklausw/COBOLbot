@@ -0,0 +1,154 @@
+000010 identification division.
+000020 program-id.  calcscr.
+000030 author.      data processing.
+000040 installation. ops-applications.
+000050 date-written. 08/08/2026.
+000060 date-compiled.
+000070*================================================================
+000080*  MODIFICATION HISTORY
+000090*  ----------------------------------------------------------
+000100*  08/08/26  DP   ORIGINAL PROGRAM.  AD-HOC, INTERACTIVE FRONT
+000110*                 END FOR COBOLSTUFF -- OPERATORS KEY IN ONE
+000120*                 EXPRESSION AT A TIME AND SEE THE RESULT (OR
+000130*                 ERROR) IMMEDIATELY, WITH THE LAST FEW TRIES
+000140*                 OF THE SESSION KEPT ON SCREEN FOR REFERENCE.
+000150*================================================================
+000160 environment division.
+000170 configuration section.
+000180 special-names.
+000190     console is crt.
+000200
+000210 data division.
+000220 working-storage section.
+000230     copy calcif.
+000240
+000250 01  scr-expr                    pic x(60).
+000260 01  scr-result-disp             pic x(60).
+000270
+000280 01  scr-switches.
+000290     05  scr-exit-sw             pic x(01) value "N".
+000300         88  scr-done            value "Y".
+000310
+000320 01  scr-history-table.
+000330     05  scr-history-entry       occurs 5 times.
+000340         10  scr-hist-expr       pic x(40).
+000350         10  scr-hist-result     pic x(35).
+000360 01  scr-hist-count              pic 9(02) value 0.
+000370
+000380 01  scr-sub                     pic 9(09) value 0.
+000390
+000400*================================================================
+000410*  CALC-SCREEN -- THE ONE AND ONLY SCREEN THIS PROGRAM PAINTS.
+000420*  SCR-EXPR IS THE ONLY FIELD THE OPERATOR CAN TYPE INTO;
+000430*  EVERYTHING ELSE IS DISPLAY-ONLY, REFRESHED EVERY CYCLE.
+000440*================================================================
+000450 screen section.
+000460 01  calc-screen.
+000470     05  blank screen.
+000480     05  line 01 column 01 value "COBOLSTUFF -- INTERACTIVE CALC".
+000490     05  line 02 column 01 value
+000500         "------------------------------------------------------".
+000510     05  line 04 column 01 value "EXPRESSION: ".
+000520     05  line 04 column 13 pic x(60) using scr-expr.
+000530     05  line 06 column 01 value "RESULT:     ".
+000540     05  line 06 column 13 pic x(60) from scr-result-disp.
+000550     05  line 08 column 01 value
+000560         "RECENT HISTORY (MOST RECENT FIRST)".
+000570     05  line 09 column 01 pic x(40) from scr-hist-expr(1).
+000580     05  line 09 column 42 pic x(35) from scr-hist-result(1).
+000590     05  line 10 column 01 pic x(40) from scr-hist-expr(2).
+000600     05  line 10 column 42 pic x(35) from scr-hist-result(2).
+000610     05  line 11 column 01 pic x(40) from scr-hist-expr(3).
+000620     05  line 11 column 42 pic x(35) from scr-hist-result(3).
+000630     05  line 12 column 01 pic x(40) from scr-hist-expr(4).
+000640     05  line 12 column 42 pic x(35) from scr-hist-result(4).
+000650     05  line 13 column 01 pic x(40) from scr-hist-expr(5).
+000660     05  line 13 column 42 pic x(35) from scr-hist-result(5).
+000670     05  line 15 column 01 value
+000680         "TYPE AN EXPRESSION ENDING WITH ';', OR 'QUIT' TO EXIT.".
+000690
+000700 procedure division.
+000710
+000720*================================================================
+000730*  0000-MAINLINE.
+000740*================================================================
+000750 0000-mainline.
+000760     perform 1000-initialize    thru 1000-initialize-exit
+000770     perform 2000-process-one   thru 2000-process-one-exit
+000780         until scr-done
+000790     goback.
+000800
+000810*================================================================
+000820*  1000-INITIALIZE.  CLEAR THE HISTORY TABLE AND THE WORK AREAS.
+000830*================================================================
+000840 1000-initialize.
+000850     perform varying scr-sub from 1 by 1 until scr-sub > 5
+000860         move spaces to scr-hist-expr(scr-sub)
+000870         move spaces to scr-hist-result(scr-sub)
+000880     end-perform
+000890     move spaces to scr-result-disp
+000900 1000-initialize-exit.
+000910     exit.
+000920
+000930*================================================================
+000940*  2000-PROCESS-ONE.  PAINT THE SCREEN, TAKE ONE EXPRESSION, AND
+000950*  EITHER QUIT, IGNORE A BLANK LINE, OR CALL COBOLSTUFF AND
+000960*  RECORD THE RESULT IN THE HISTORY.
+000970*================================================================
+000980 2000-process-one.
+000990     move spaces to scr-expr
+001000     display calc-screen
+001010     accept calc-screen
+001020
+001030     if scr-expr(1:4) = "QUIT" or scr-expr(1:4) = "quit"
+001040         move "Y" to scr-exit-sw
+001050         exit paragraph
+001060     end-if
+001070
+001080     if scr-expr = spaces
+001090         exit paragraph
+001100     end-if
+001110
+001120     perform 2100-evaluate        thru 2100-evaluate-exit
+001130     perform 2200-add-to-history  thru 2200-add-to-history-exit
+001140 2000-process-one-exit.
+001150     exit.
+001160
+001170*================================================================
+001180*  2100-EVALUATE.  HAND THE TYPED EXPRESSION TO COBOLSTUFF AND
+001190*  PICK UP WHATEVER IT LEFT IN CALC-COMMUNICATION, RESULT OR
+001200*  ERROR MESSAGE ALIKE.
+001210*================================================================
+001220 2100-evaluate.
+001230     move spaces to calc-communication
+001240     move scr-expr to calc-communication
+001250
+001260     call "cobolstuff" using calc-communication
+001270         calc-return-code
+001280
+001290     move spaces to scr-result-disp
+001300     move calc-communication(1:60) to scr-result-disp
+001310 2100-evaluate-exit.
+001320     exit.
+001330
+001340*================================================================
+001350*  2200-ADD-TO-HISTORY.  SLIDE THE TABLE DOWN ONE SLOT AND DROP
+001360*  THE LATEST TRY IN AT THE TOP, SO THE SCREEN ALWAYS SHOWS THE
+001370*  MOST RECENT EXPRESSIONS FIRST.
+001380*================================================================
+001390 2200-add-to-history.
+001400     perform varying scr-sub from 5 by -1 until scr-sub < 2
+001410         move scr-hist-expr(scr-sub - 1)
+001420             to scr-hist-expr(scr-sub)
+001430         move scr-hist-result(scr-sub - 1)
+001440             to scr-hist-result(scr-sub)
+001450     end-perform
+001460
+001470     move scr-expr(1:40)         to scr-hist-expr(1)
+001480     move scr-result-disp(1:35)  to scr-hist-result(1)
+001490
+001500     if scr-hist-count < 5
+001510         add 1 to scr-hist-count giving scr-hist-count
+001520     end-if
+001530 2200-add-to-history-exit.
+001540     exit.
