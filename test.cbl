@@ -1,8 +1,19 @@
        identification division.
        program-id. cobolstuff.
        environment division.
-       
+       input-output section.
+       file-control.
+      *    audit trail -- one record per call, kept open for the
+      *    life of the run since we get CALLed over and over.
+           select audit_file assign to "CALCAUD"
+               organization is line sequential
+               file status is audit_status.
+
        data division.
+       file section.
+       fd  audit_file.
+           copy auditrec.
+
        working-storage section.
       *    believe it or not, finding variable names in a language
       *    based on English is freaking impossible.
@@ -16,6 +27,8 @@
            01 tok_sub pic 9 value 3.
            01 tok_mul pic 9 value 4.
            01 tok_div pic 9 value 5.
+           01 tok_lparen pic 9 value 6.
+           01 tok_rparen pic 9 value 7.
 
            01 building_number pic x(1) value 'F'.
            01 building_offset pic 9(9) value 0.
@@ -28,14 +41,90 @@
                05 num pic s9(9)v9(9) value 0 occurs 2000 times.
 
            01 outnumber pic s9(9)v9(9) value 0.
-       
+      *    outnumber's raw DISPLAY representation embeds its sign as
+      *    a zone overpunch on the last digit -- move it through this
+      *    signed numeric-edited field before it goes anywhere a human
+      *    (or a report/audit trail) will read it, so a negative
+      *    answer shows an ordinary leading minus instead of garbage.
+           01 outnumber_disp pic -(9)9.9(9).
+
+      *    working pointers for the precedence pass -- mul/div gets
+      *    collapsed into the token list before add/sub is folded,
+      *    so "2+3*4;" comes out 14 and not 20.
+           01 eval_last_index pic 9(9) value 0.
+           01 eval_write_i pic 9(9) value 0.
+           01 eval_scan_i pic 9(9) value 0.
+           01 eval_lo pic 9(9) value 0.
+           01 eval_hi pic 9(9) value 0.
+
+      *    working pointers for collapsing parenthesized groups,
+      *    innermost first, before the precedence passes run.
+           01 list_last_index pic 9(9) value 0.
+           01 paren_open_pos pic 9(9) value 0.
+           01 paren_close_pos pic 9(9) value 0.
+           01 paren_found_sw pic x(1) value 'N'.
+           01 paren_shift_amt pic 9(9) value 0.
+           01 paren_shift_from pic 9(9) value 0.
+
+           01 audit_status pic x(2) value "00".
+           01 audit_open_flag pic x(1) value "N".
+
+      *    "ANS" lets a later statement in the same call reuse the
+      *    previous statement's answer; stmt_start_pos/more_stmts_sw
+      *    drive the one-statement-at-a-time loop over math_string.
+           01 ans_value pic s9(9)v9(9) value 0.
+           01 stmt_start_pos pic 9(9) value 1.
+           01 stmt_semi_pos pic 9(9) value 0.
+           01 stmt_count pic 9(9) value 0.
+           01 more_stmts_sw pic x(1) value 'Y'.
+           01 audit_input_len pic 9(9) value 0.
+
        linkage section.
            01 c_communication pic x(2000).
-       
-       procedure division using by reference c_communication.
+      *    numeric status so callers don't have to string-compare
+      *    c_communication to tell a result from an error.  00 means
+      *    ok; anything else is an error and c_communication holds
+      *    the error text instead of a computed answer.
+           01 c_return_code pic 9(2).
+
+       procedure division using by reference c_communication
+               by reference c_return_code.
       *    copy input to where we can work with it piece-by-piece.
            move c_communication to math_string
+           move 0 to c_return_code
+
+      *    open the audit trail the first time we're called; it
+      *    then stays open for the rest of the run.
+           if audit_open_flag = 'N'
+               open extend audit_file
+               if audit_status <> "00"
+                   open output audit_file
+               end-if
+               move 'Y' to audit_open_flag
+           end-if
+
+      *    math_string can hold more than one ';'-terminated
+      *    statement; process_one_statement handles one at a time,
+      *    carrying its answer forward as "ANS" for the next one,
+      *    until there's nothing left worth looking at.
+           move 1 to stmt_start_pos
+           move 0 to stmt_count
+           move 0 to ans_value
+           move 'Y' to more_stmts_sw
+           perform process_one_statement until more_stmts_sw = 'N'
+
+           exit program.
 
+      *================================================================
+      *    process_one_statement -- tokenizes and evaluates the
+      *    statement starting at stmt_start_pos, leaving its result
+      *    (or error) in c_communication/c_return_code the same as a
+      *    single-statement call always has.  on success it advances
+      *    stmt_start_pos past the ';' and decides whether another
+      *    statement follows.
+      *================================================================
+       process_one_statement.
+           add 1 to stmt_count giving stmt_count
            move 0 to outnumber
            string 'F' into building_number
            move 0 to building_space
@@ -46,18 +135,23 @@
                move 0 to num(1)
            end-perform
 
-      *    end program if ending marker (semicolon) not found.
-           perform varying i from 1 by 1 until i = 2000
+      *    stop if ending marker (semicolon) not found in what's
+      *    left of math_string.
+           perform varying i from stmt_start_pos by 1 until i = 2000
                if math_string(i:1) = ';' then
                    exit perform
                end-if
            end-perform
            if i = 2000 then
+               move spaces to c_communication
                string  "No semicolon found." into c_communication
-               exit section.
+               move 10 to c_return_code
+               perform write_audit_record
+               exit program.
+           move i to stmt_semi_pos
 
       *    first: split into tokens.
-           perform varying i from 1 by 1 until i = 2000
+           perform varying i from stmt_start_pos by 1 until i = 2000
       *        if we're still getting a number's contents...
                if building_number = 'F' then
                    if (math_string(i:1) is numeric) or
@@ -70,6 +164,15 @@
                        add 1 to building_offset giving building_offset
                        exit perform cycle
                    else
+                       if math_string(i:1) = 'A' and
+                               math_string(i + 1:1) = 'N' and
+                               math_string(i + 2:1) = 'S' then
+                           move tok_num to token_type(current_token)
+                           move ans_value to num(current_token)
+                           add 1 to current_token giving current_token
+                           add 2 to i giving i
+                           exit perform cycle
+                       end-if
                        if math_string(i:1) = '*' then
                            move tok_mul to token_type(current_token)
                            add 1 to current_token giving current_token
@@ -86,6 +189,14 @@
                            move tok_div to token_type(current_token)
                            add 1 to current_token giving current_token
                            exit perform cycle
+                       else if math_string(i:1) = '(' then
+                           move tok_lparen to token_type(current_token)
+                           add 1 to current_token giving current_token
+                           exit perform cycle
+                       else if math_string(i:1) = ')' then
+                           move tok_rparen to token_type(current_token)
+                           add 1 to current_token giving current_token
+                           exit perform cycle
                        else if math_string(i:1) = ';' then
                            move tok_end to token_type(current_token)
                            exit perform
@@ -121,6 +232,14 @@
                            move tok_div to token_type(current_token)
                            add 1 to current_token giving current_token
                            exit perform cycle
+                       else if math_string(i:1) = '(' then
+                           move tok_lparen to token_type(current_token)
+                           add 1 to current_token giving current_token
+                           exit perform cycle
+                       else if math_string(i:1) = ')' then
+                           move tok_rparen to token_type(current_token)
+                           add 1 to current_token giving current_token
+                           exit perform cycle
                        else if math_string(i:1) = ';' then
                            move tok_end to token_type(current_token)
                            exit perform
@@ -133,37 +252,216 @@
            add 1 to current_token giving current_token
 
            if current_token < 3 then
+               move spaces to c_communication
                string "Nothing to do." into c_communication
-               exit section
+               move 20 to c_return_code
+               perform write_audit_record
+               exit program
            end-if
-           if token_type(1) <> tok_num then
+           if token_type(1) <> tok_num and token_type(1) <> tok_lparen
+               then
+               move spaces to c_communication
                string "First token must be a number."
                    into c_communication
-               exit section
+               move 30 to c_return_code
+               perform write_audit_record
+               exit program
            end-if
 
-           move num(1) to outnumber
+      *    collapse parenthesized groups innermost-first, before the
+      *    precedence passes run, so "(2+3)*4;" sees a single number
+      *    where the "(2+3)" used to be.
+           subtract 1 from current_token giving list_last_index
+           move 'Y' to paren_found_sw
+           perform until paren_found_sw = 'N'
+               move 'N' to paren_found_sw
+               move 0 to paren_open_pos
+               perform varying i from list_last_index by -1
+                       until i < 1
+                   if token_type(i) = tok_lparen then
+                       move i to paren_open_pos
+                       exit perform
+                   end-if
+               end-perform
+
+               if paren_open_pos > 0 then
+                   move 'Y' to paren_found_sw
+                   move 0 to paren_close_pos
+                   add 1 to paren_open_pos giving i
+                   perform varying i from i by 1
+                           until i > list_last_index
+                       if token_type(i) = tok_rparen then
+                           move i to paren_close_pos
+                           exit perform
+                       end-if
+                   end-perform
+
+                   if paren_close_pos = 0 then
+                       move spaces to c_communication
+                       string "Unbalanced parentheses." into
+                           c_communication
+                       move 40 to c_return_code
+                       perform write_audit_record
+                       exit program
+                   end-if
+                   if paren_close_pos = paren_open_pos + 1 then
+                       move spaces to c_communication
+                       string "Empty parentheses." into c_communication
+                       move 41 to c_return_code
+                       perform write_audit_record
+                       exit program
+                   end-if
+
+                   add 1 to paren_open_pos giving eval_lo
+                   subtract 1 from paren_close_pos giving eval_hi
+                   perform fold_range
+
+      *            splice the evaluated group back in as one number,
+      *            then slide everything past the ")" left to close
+      *            the gap it leaves behind.
+                   move paren_open_pos to eval_lo
+                   move tok_num to token_type(eval_lo)
+                   move outnumber to num(eval_lo)
+
+                   subtract paren_open_pos from paren_close_pos
+                       giving paren_shift_amt
+                   add 1 to paren_close_pos giving paren_shift_from
+                   perform varying i from paren_shift_from by 1
+                           until i > list_last_index
+                       move token_type(i)
+                           to token_type(i - paren_shift_amt)
+                       move num(i) to num(i - paren_shift_amt)
+                   end-perform
+                   subtract paren_shift_amt from list_last_index
+                       giving list_last_index
+               end-if
+           end-perform
+
+      *    a stray ")" with no matching "(" never gets picked up by
+      *    the loop above (it only ever looks for "(" first), so
+      *    check for one here.
+           perform varying i from 1 by 1 until i > list_last_index
+               if token_type(i) = tok_rparen then
+                   move spaces to c_communication
+                   string "Unbalanced parentheses." into c_communication
+                   move 40 to c_return_code
+                   perform write_audit_record
+                   exit program
+               end-if
+           end-perform
+
+      *    with the parentheses gone, fold the remaining mul/div/
+      *    add/sub left to right, respecting precedence.
+           move 1 to eval_lo
+           move list_last_index to eval_hi
+           perform fold_range
+
+           move outnumber to outnumber_disp
+           move spaces to c_communication
+           string outnumber_disp into c_communication
+           move 0 to c_return_code
 
-           perform varying i from 2 by 1 until i = current_token
+           perform write_audit_record
+
+      *    carry this statement's answer forward as "ANS", and look
+      *    past its ";" for another statement to process before
+      *    giving the loop in the mainline permission to stop.
+           move outnumber to ans_value
+           add 1 to stmt_semi_pos giving stmt_start_pos
+
+           move 'N' to more_stmts_sw
+           if stmt_start_pos <= 2000
+               perform varying i from stmt_start_pos by 1
+                       until i > 2000
+                   if math_string(i:1) <> ' ' then
+                       move 'Y' to more_stmts_sw
+                       exit perform
+                   end-if
+               end-perform
+           end-if.
+
+      *    fold_range -- evaluates token_type/num(eval_lo:eval_hi),
+      *    a flat (no parens) run of numbers and +-*-/ operators,
+      *    respecting precedence, and leaves the answer in outnumber.
+      *    pass 1 collapses * and / in place; pass 2 folds the
+      *    remaining +/- left to right.
+       fold_range.
+           move eval_lo to eval_write_i
+           move eval_lo to eval_scan_i
+           perform until eval_scan_i >= eval_hi
+               evaluate token_type(eval_scan_i + 1)
+                   when tok_mul
+                       multiply num(eval_scan_i + 2) by
+                           num(eval_write_i) giving num(eval_write_i)
+                           on size error
+                               move spaces to c_communication
+                               string "Numeric overflow." into
+                                   c_communication
+                               move 51 to c_return_code
+                               perform write_audit_record
+                               exit program
+                       end-multiply
+                       add 2 to eval_scan_i giving eval_scan_i
+                   when tok_div
+                       divide num(eval_write_i) by
+                           num(eval_scan_i + 2) giving num(eval_write_i)
+                           on size error
+                               move spaces to c_communication
+                               string
+                                   "Divide by zero or overflow." into
+                                   c_communication
+                               move 50 to c_return_code
+                               perform write_audit_record
+                               exit program
+                       end-divide
+                       add 2 to eval_scan_i giving eval_scan_i
+                   when other
+                       add 1 to eval_write_i giving eval_write_i
+                       move token_type(eval_scan_i + 1)
+                           to token_type(eval_write_i)
+                       add 1 to eval_write_i giving eval_write_i
+                       move num(eval_scan_i + 2) to num(eval_write_i)
+                       add 2 to eval_scan_i giving eval_scan_i
+               end-evaluate
+           end-perform
+
+           move num(eval_lo) to outnumber
+           add 1 to eval_lo giving i
+           perform varying i from i by 2
+                   until i > eval_write_i
                if token_type(i) = tok_add then
-                   add 1 to i giving i
-                   add num(i) to outnumber giving outnumber
-                   exit perform cycle
+                   add num(i + 1) to outnumber giving outnumber
                else if token_type(i) = tok_sub then
-                   add 1 to i giving i
-                   subtract num(i) from outnumber giving outnumber
-                   exit perform cycle
-               else if token_type(i) = tok_mul then
-                   add 1 to i giving i
-                   multiply num(i) by outnumber giving outnumber
-                   exit perform cycle
-               else if token_type(i) = tok_div then
-                   add 1 to i giving i
-                   divide outnumber by num(i) giving outnumber
-                   exit perform cycle
+                   subtract num(i + 1) from outnumber giving outnumber
                end-if
-           end-perform
+           end-perform.
 
-           string outnumber into c_communication
-               
-           exit program.
+      *    write_audit_record -- log one call (success or error) to
+      *    the audit trail.  audit_input is sliced down to just the
+      *    statement currently being processed (stmt_start_pos thru
+      *    stmt_semi_pos) rather than the whole math_string buffer, so
+      *    a multi-statement, ANS-chained call gets one audit record
+      *    per statement's own text instead of every record showing
+      *    the full original input.  before the first semicolon is
+      *    even found, stmt_semi_pos is still its initial zero, so
+      *    fall back to whatever is left of math_string from
+      *    stmt_start_pos on.
+       write_audit_record.
+           accept audit_date from date yyyymmdd
+           accept audit_time from time
+           if stmt_semi_pos >= stmt_start_pos
+               compute audit_input_len =
+                   stmt_semi_pos - stmt_start_pos + 1
+           else
+               compute audit_input_len = 2000 - stmt_start_pos + 1
+           end-if
+           move spaces to audit_input
+           move math_string(stmt_start_pos:audit_input_len)
+               to audit_input
+           move c_communication to audit_result
+           move current_token to audit_tokens
+           write audit_record
+           if audit_status <> "00"
+               display "COBOLSTUFF: UNABLE TO WRITE CALCAUD, STATUS="
+                   audit_status
+           end-if.
