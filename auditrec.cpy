@@ -0,0 +1,8 @@
+      *    record layout for the cobolstuff audit trail (CALCAUD).
+      *    one record gets written for every call, success or error.
+           01 audit_record.
+               05 audit_date    pic 9(8).
+               05 audit_time    pic 9(8).
+               05 audit_input   pic x(2000).
+               05 audit_result  pic x(2000).
+               05 audit_tokens  pic 9(9).
